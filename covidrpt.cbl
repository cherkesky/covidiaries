@@ -0,0 +1,284 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     COVIDRPT.
+000300 AUTHOR.         R L CHERKESKY.
+000400 INSTALLATION.   HOME OFFICE - QUARANTINE DATA PROCESSING.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.  2026-08-09.
+000700*
+000800*****************************************************************
+000900*                                                               *
+001000*   COVIDRPT READS THE COVID-LOG AUDIT-TRAIL FILE WRITTEN BY    *
+001100*   COVIDIARIES AND PRINTS DISTRIBUTION COUNTS FOR EACH OF THE  *
+001200*   THREE DIARY QUESTIONS SO THE HOUSEHOLD CAN COMPARE NOTES.   *
+001300*                                                               *
+001400*   MODIFICATION HISTORY                                       *
+001500*   DATE       INIT DESCRIPTION                                *
+001600*   ---------- ---- -------------------------------------------*
+001700*   2026-08-09  RLC ORIGINAL PROGRAM.                          *
+001800*   2026-08-09  RLC COVID-LOG OPEN IS NOW STATUS-CHECKED SO A   *
+001900*                   MISSING LOG FILE FAILS CLEANLY INSTEAD OF   *
+002000*                   LOOPING.                                    *
+002100*                                                               *
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   GNU-LINUX.
+002600 OBJECT-COMPUTER.   GNU-LINUX.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT COVID-LOG-FILE
+003000         ASSIGN TO "COVIDLOG"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS CV-COVLOG-STATUS.
+003300 
+003400     SELECT REPORT-FILE
+003500         ASSIGN TO "RPTOUT"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS CV-REPORT-STATUS.
+003800 
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  COVID-LOG-FILE
+004200     LABEL RECORDS ARE STANDARD.
+004300     COPY COVLOG.CPY.
+004400 
+004500 FD  REPORT-FILE
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  REPORT-LINE                     PIC X(80).
+004800 
+004900 WORKING-STORAGE SECTION.
+005000 77  CV-COVLOG-STATUS                PIC X(02) VALUE SPACES.
+005100 77  CV-REPORT-STATUS                PIC X(02) VALUE SPACES.
+005200 77  CV-EOF-SWITCH                   PIC X(01) VALUE 'N'.
+005300     88  CV-END-OF-LOG                VALUE 'Y'.
+005400 77  CV-TOTAL-RECORDS                PIC 9(07) COMP VALUE 0.
+005500 77  CV-SLOT-INDEX                   PIC 9(01) COMP VALUE 0.
+005600 77  CV-EDIT-COUNT                   PIC ZZZ,ZZ9.
+005700 
+005800*----------------------------------------------------------------
+005900*    QUESTION-1 (QUARANTINE FEELING) TALLY, ONE BUCKET PER      *
+006000*    ANSWER VALUE 1 THRU 3.                                     *
+006100*----------------------------------------------------------------
+006200 01  CV-Q1-TALLY.
+006300     05  CV-Q1-COUNT                 PIC 9(07) COMP
+006400                                      OCCURS 3 TIMES.
+006500 
+006600*----------------------------------------------------------------
+006700*    QUESTION-2 (BRUNCH LONGING, 1-763) TALLY, GROUPED INTO     *
+006800*    THIRDS SINCE 763 DISCRETE VALUES ISN'T A REPORTABLE        *
+006900*    DISTRIBUTION ON ITS OWN.                                   *
+007000*    BUCKET 1 = 1-254  BUCKET 2 = 255-508  BUCKET 3 = 509-763   *
+007100*----------------------------------------------------------------
+007200 01  CV-Q2-TALLY.
+007300     05  CV-Q2-COUNT                 PIC 9(07) COMP
+007400                                      OCCURS 3 TIMES.
+007500 
+007600*----------------------------------------------------------------
+007700*    QUESTION-3 (POST-QUARANTINE DESTINATION) TALLY, ONE        *
+007800*    BUCKET PER ANSWER VALUE 1 THRU 5.                          *
+007900*----------------------------------------------------------------
+008000 01  CV-Q3-TALLY.
+008100     05  CV-Q3-COUNT                 PIC 9(07) COMP
+008200                                      OCCURS 5 TIMES.
+008300 
+008400 PROCEDURE DIVISION.
+008500*
+008600*****************************************************************
+008700*   0000-MAINLINE                                               *
+008800*****************************************************************
+008900 0000-MAINLINE.
+009000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009100     PERFORM 2000-READ-AND-TALLY THRU 2000-EXIT.
+009200     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+009300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009400     STOP RUN.
+009500*
+009600*****************************************************************
+009700*   1000-INITIALIZE                                             *
+009800*****************************************************************
+009900 1000-INITIALIZE.
+010000     MOVE 0 TO CV-Q1-COUNT(1) CV-Q1-COUNT(2) CV-Q1-COUNT(3).
+010100     MOVE 0 TO CV-Q2-COUNT(1) CV-Q2-COUNT(2) CV-Q2-COUNT(3).
+010200     MOVE 0 TO CV-Q3-COUNT(1) CV-Q3-COUNT(2) CV-Q3-COUNT(3)
+010300               CV-Q3-COUNT(4) CV-Q3-COUNT(5).
+010400     MOVE 0 TO CV-TOTAL-RECORDS.
+010500     OPEN INPUT COVID-LOG-FILE.
+010600     IF CV-COVLOG-STATUS NOT = "00"
+010700         DISPLAY "COVID-LOG FILE NOT FOUND OR NOT READABLE, "
+010800             "STATUS " CV-COVLOG-STATUS
+010900         STOP RUN
+011000     END-IF.
+011100     OPEN OUTPUT REPORT-FILE.
+011200 1000-EXIT.
+011300     EXIT.
+011400*
+011500*****************************************************************
+011600*   2000-READ-AND-TALLY                                         *
+011700*****************************************************************
+011800 2000-READ-AND-TALLY.
+011900     PERFORM 2100-READ-COVID-LOG THRU 2100-EXIT.
+012000     PERFORM 2200-TALLY-ONE-RECORD THRU 2200-EXIT
+012100         UNTIL CV-END-OF-LOG.
+012200 2000-EXIT.
+012300     EXIT.
+012400*
+012500*****************************************************************
+012600*   2100-READ-COVID-LOG                                         *
+012700*****************************************************************
+012800 2100-READ-COVID-LOG.
+012900     READ COVID-LOG-FILE
+013000         AT END
+013100             MOVE 'Y' TO CV-EOF-SWITCH
+013200     END-READ.
+013300 2100-EXIT.
+013400     EXIT.
+013500*
+013600*****************************************************************
+013700*   2200-TALLY-ONE-RECORD                                       *
+013800*****************************************************************
+013900 2200-TALLY-ONE-RECORD.
+014000     ADD 1 TO CV-TOTAL-RECORDS.
+014100     ADD 1 TO CV-Q1-COUNT(CL-QUESTION-1).
+014200 
+014300     EVALUATE TRUE
+014400         WHEN CL-QUESTION-2 < 255
+014500             ADD 1 TO CV-Q2-COUNT(1)
+014600         WHEN CL-QUESTION-2 < 509
+014700             ADD 1 TO CV-Q2-COUNT(2)
+014800         WHEN OTHER
+014900             ADD 1 TO CV-Q2-COUNT(3)
+015000     END-EVALUATE.
+015100 
+015200     ADD 1 TO CV-Q3-COUNT(CL-QUESTION-3).
+015300 
+015400     PERFORM 2100-READ-COVID-LOG THRU 2100-EXIT.
+015500 2200-EXIT.
+015600     EXIT.
+015700*
+015800*****************************************************************
+015900*   3000-PRINT-REPORT                                           *
+016000*****************************************************************
+016100 3000-PRINT-REPORT.
+016200     MOVE SPACES TO REPORT-LINE.
+016300     STRING "COVIDRPT - QUARANTINE DIARY ANSWER DISTRIBUTION"
+016400         DELIMITED BY SIZE INTO REPORT-LINE.
+016500     WRITE REPORT-LINE AFTER ADVANCING PAGE.
+016600 
+016700     MOVE SPACES TO REPORT-LINE.
+016800     MOVE CV-TOTAL-RECORDS TO CV-EDIT-COUNT.
+016900     STRING "TOTAL AGENDA RECORDS READ: " CV-EDIT-COUNT
+017000         DELIMITED BY SIZE INTO REPORT-LINE.
+017100     WRITE REPORT-LINE AFTER ADVANCING 2.
+017200 
+017300     MOVE SPACES TO REPORT-LINE.
+017400     WRITE REPORT-LINE AFTER ADVANCING 2.
+017500     MOVE SPACES TO REPORT-LINE.
+017600     STRING "QUESTION 1 - HOW MUCH DO YOU LIKE QUARANTINE"
+017700         DELIMITED BY SIZE INTO REPORT-LINE.
+017800     WRITE REPORT-LINE.
+017900 
+018000     PERFORM 3100-PRINT-Q1-LINE THRU 3100-EXIT
+018100         VARYING CV-SLOT-INDEX FROM 1 BY 1
+018200         UNTIL CV-SLOT-INDEX > 3.
+018300 
+018400     MOVE SPACES TO REPORT-LINE.
+018500     WRITE REPORT-LINE AFTER ADVANCING 2.
+018600     MOVE SPACES TO REPORT-LINE.
+018700     STRING "QUESTION 2 - BRUNCH LONGING (GROUPED IN THIRDS)"
+018800         DELIMITED BY SIZE INTO REPORT-LINE.
+018900     WRITE REPORT-LINE.
+019000 
+019100     PERFORM 3200-PRINT-Q2-LINE THRU 3200-EXIT
+019200         VARYING CV-SLOT-INDEX FROM 1 BY 1
+019300         UNTIL CV-SLOT-INDEX > 3.
+019400 
+019500     MOVE SPACES TO REPORT-LINE.
+019600     WRITE REPORT-LINE AFTER ADVANCING 2.
+019700     MOVE SPACES TO REPORT-LINE.
+019800     STRING "QUESTION 3 - POST-QUARANTINE DESTINATION"
+019900         DELIMITED BY SIZE INTO REPORT-LINE.
+020000     WRITE REPORT-LINE.
+020100 
+020200     PERFORM 3300-PRINT-Q3-LINE THRU 3300-EXIT
+020300         VARYING CV-SLOT-INDEX FROM 1 BY 1
+020400         UNTIL CV-SLOT-INDEX > 5.
+020500 3000-EXIT.
+020600     EXIT.
+020700*
+020800*****************************************************************
+020900*   3100-PRINT-Q1-LINE                                          *
+021000*****************************************************************
+021100 3100-PRINT-Q1-LINE.
+021200     MOVE CV-Q1-COUNT(CV-SLOT-INDEX) TO CV-EDIT-COUNT.
+021300     MOVE SPACES TO REPORT-LINE.
+021400     EVALUATE CV-SLOT-INDEX
+021500         WHEN 1
+021600             STRING "  1 - NOT MUCH OF A CHANGE : " CV-EDIT-COUNT
+021700                 DELIMITED BY SIZE INTO REPORT-LINE
+021800         WHEN 2
+021900             STRING "  2 - BUST THROUGH WALLS   : " CV-EDIT-COUNT
+022000                 DELIMITED BY SIZE INTO REPORT-LINE
+022100         WHEN 3
+022200             STRING "  3 - EW DAVID             : " CV-EDIT-COUNT
+022300                 DELIMITED BY SIZE INTO REPORT-LINE
+022400     END-EVALUATE.
+022500     WRITE REPORT-LINE.
+022600 3100-EXIT.
+022700     EXIT.
+022800*
+022900*****************************************************************
+023000*   3200-PRINT-Q2-LINE                                          *
+023100*****************************************************************
+023200 3200-PRINT-Q2-LINE.
+023300     MOVE CV-Q2-COUNT(CV-SLOT-INDEX) TO CV-EDIT-COUNT.
+023400     MOVE SPACES TO REPORT-LINE.
+023500     EVALUATE CV-SLOT-INDEX
+023600         WHEN 1
+023700             STRING "  1-254 (LOW)    : " CV-EDIT-COUNT
+023800                 DELIMITED BY SIZE INTO REPORT-LINE
+023900         WHEN 2
+024000             STRING "  255-508 (MED)  : " CV-EDIT-COUNT
+024100                 DELIMITED BY SIZE INTO REPORT-LINE
+024200         WHEN 3
+024300             STRING "  509-763 (HIGH) : " CV-EDIT-COUNT
+024400                 DELIMITED BY SIZE INTO REPORT-LINE
+024500     END-EVALUATE.
+024600     WRITE REPORT-LINE.
+024700 3200-EXIT.
+024800     EXIT.
+024900*
+025000*****************************************************************
+025100*   3300-PRINT-Q3-LINE                                          *
+025200*****************************************************************
+025300 3300-PRINT-Q3-LINE.
+025400     MOVE CV-Q3-COUNT(CV-SLOT-INDEX) TO CV-EDIT-COUNT.
+025500     MOVE SPACES TO REPORT-LINE.
+025600     EVALUATE CV-SLOT-INDEX
+025700         WHEN 1
+025800             STRING "  1 - SALON       : " CV-EDIT-COUNT
+025900                 DELIMITED BY SIZE INTO REPORT-LINE
+026000         WHEN 2
+026100             STRING "  2 - TATTOO SHOP : " CV-EDIT-COUNT
+026200                 DELIMITED BY SIZE INTO REPORT-LINE
+026300         WHEN 3
+026400             STRING "  3 - TRAVEL      : " CV-EDIT-COUNT
+026500                 DELIMITED BY SIZE INTO REPORT-LINE
+026600         WHEN 4
+026700             STRING "  4 - NASHVILLE   : " CV-EDIT-COUNT
+026800                 DELIMITED BY SIZE INTO REPORT-LINE
+026900         WHEN 5
+027000             STRING "  5 - STAY HOME   : " CV-EDIT-COUNT
+027100                 DELIMITED BY SIZE INTO REPORT-LINE
+027200     END-EVALUATE.
+027300     WRITE REPORT-LINE.
+027400 3300-EXIT.
+027500     EXIT.
+027600*
+027700*****************************************************************
+027800*   9000-TERMINATE                                              *
+027900*****************************************************************
+028000 9000-TERMINATE.
+028100     CLOSE COVID-LOG-FILE.
+028200     CLOSE REPORT-FILE.
+028300 9000-EXIT.
+028400     EXIT.
