@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   WKAGNDA.CPY                                                *
+000400*                                                               *
+000500*   RECORD LAYOUT FOR THE WEEKLY-AGENDA OUTPUT FILE.  ONE      *
+000600*   RECORD PER PERSON PER DAY, SEVEN RECORDS PER PERSON PER    *
+000700*   RUN, SO A WEEK-AT-A-GLANCE PLAN CAN BE PRINTED FROM IT.    *
+000800*                                                               *
+000900*****************************************************************
+001000 01  WEEKLY-AGENDA-RECORD.
+001100     05  WA-USER-NAME            PIC A(10).
+001200     05  WA-DAY-NUMBER           PIC 9(01).
+001300     05  WA-MORNING-ACTIVITY     PIC X(30).
+001400     05  WA-NOON-ACTIVITY        PIC X(30).
+001500     05  WA-EVENING-ACTIVITY     PIC X(30).
