@@ -0,0 +1,11 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   CKPTREC.CPY                                                *
+000400*                                                               *
+000500*   RECORD LAYOUT FOR THE ROSTER-BATCH CHECKPOINT FILE.  HOLDS *
+000600*   THE KEY (USER-NAME) OF THE LAST ROSTER RECORD SUCCESSFULLY *
+000700*   PROCESSED SO A RESTART CAN SKIP PAST WORK ALREADY LOGGED.  *
+000800*                                                               *
+000900*****************************************************************
+001000 01  CHECKPOINT-RECORD.
+001100     05  CKPT-LAST-NAME          PIC A(10).
