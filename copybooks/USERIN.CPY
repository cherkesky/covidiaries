@@ -0,0 +1,33 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   USERIN.CPY                                                 *
+000400*                                                               *
+000500*   COVIDIARIES COMMON RECORD LAYOUT.  ONE PERSON'S NAME,      *
+000600*   THEIR THREE DIARY QUESTION ANSWERS, AND THEIR VACCINATION  *
+000700*   STATUS.  COPIED AS-IS FOR THE INTERACTIVE ACCEPT FIELDS    *
+000800*   AND (REPLACING THE RF- PREFIX) FOR THE ROSTER FILE RECORD  *
+000900*   LAYOUT SO THE TWO NEVER DRIFT APART.                       *
+001000*                                                               *
+001100*   MODIFICATION HISTORY                                       *
+001200*   DATE       INIT DESCRIPTION                                *
+001300*   ---------- ---- -------------------------------------------*
+001400*   2026-08-09  RLC ADDED VAX-STATUS AND ITS 88-LEVELS.        *
+001450*   2026-08-09  RLC ROSTER-RECORD NOW COPIES THIS LAYOUT        *
+001460*                   (REPLACING THE RF- PREFIX) INSTEAD OF A     *
+001470*                   HAND-DUPLICATED FIELD LIST.                 *
+001500*                                                               *
+001600*****************************************************************
+001700 01  USER-INPUT.
+001800     05  USER-NAME               PIC A(10).
+001900     05  QUESTION-1              PIC 9(01).
+002000         88  Q1-VALID            VALUES 1 THRU 3.
+002100     05  QUESTION-2              PIC 9(03).
+002200         88  Q2-VALID            VALUES 1 THRU 763.
+002300     05  QUESTION-3              PIC 9(01).
+002400         88  Q3-VALID            VALUES 1 THRU 5.
+002500     05  VAX-STATUS              PIC 9(01).
+002600         88  VAX-VALID           VALUES 1 THRU 4.
+002700         88  VAX-UNVACCINATED    VALUE 1.
+002800         88  VAX-PARTIAL         VALUE 2.
+002900         88  VAX-FULL            VALUE 3.
+003000         88  VAX-BOOSTED         VALUE 4.
