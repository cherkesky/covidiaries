@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   REJREC.CPY                                                 *
+000400*                                                               *
+000500*   RECORD LAYOUT FOR THE REJECTED-ROSTER-RECORDS REPORT.      *
+000600*   ONE LINE PER ROSTER RECORD THAT FAILED AN EDIT, WITH THE   *
+000700*   REASON IT WAS KICKED OUT, SO A BATCH RUN CAN SKIP A BAD    *
+000800*   RECORD INSTEAD OF ABENDING THE WHOLE JOB.                  *
+000900*                                                               *
+001000*****************************************************************
+001100 01  REJECTED-RECORD.
+001200     05  RJ-USER-NAME            PIC A(10).
+001300     05  FILLER                  PIC X(02) VALUE SPACES.
+001400     05  RJ-REASON               PIC X(40).
+001500     05  FILLER                  PIC X(18) VALUE SPACES.
