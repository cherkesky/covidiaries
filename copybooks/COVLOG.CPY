@@ -0,0 +1,25 @@
+000100*****************************************************************
+000110*                                                               *
+000120*   COVLOG.CPY                                                 *
+000130*                                                               *
+000140*   RECORD LAYOUT FOR THE COVID-LOG AUDIT-TRAIL FILE.  ONE     *
+000150*   RECORD IS WRITTEN EVERY TIME AN AGENDA IS HANDED OUT, SO   *
+000160*   THERE IS A PERMANENT RECORD OF WHO RAN THE DIARY, WHAT     *
+000170*   THEY ANSWERED, AND WHAT THEY WERE TOLD TO GO DO ABOUT IT.  *
+000180*                                                               *
+000190*   MODIFICATION HISTORY                                       *
+000200*   DATE       INIT DESCRIPTION                                *
+000210*   ---------- ---- -------------------------------------------*
+000220*   2026-08-09  RLC ADDED CL-VAX-STATUS.                       *
+000230*                                                               *
+000240*****************************************************************
+000250 01  COVID-LOG-RECORD.
+000260     05  CL-LOG-DATE             PIC 9(08).
+000270     05  CL-USER-NAME            PIC A(10).
+000280     05  CL-QUESTION-1           PIC 9(01).
+000290     05  CL-QUESTION-2           PIC 9(03).
+000300     05  CL-QUESTION-3           PIC 9(01).
+000310     05  CL-MORNING-ACTIVITY     PIC X(30).
+000320     05  CL-NOON-ACTIVITY        PIC X(30).
+000330     05  CL-EVENING-ACTIVITY     PIC X(30).
+000340     05  CL-VAX-STATUS           PIC 9(01).
