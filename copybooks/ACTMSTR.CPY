@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   ACTMSTR.CPY                                                *
+000400*                                                               *
+000500*   RECORD LAYOUT FOR THE ACTIVITY-MASTER INDEXED FILE.        *
+000600*   KEYED BY TIME-OF-DAY (M/N/E) AND SLOT NUMBER (1-3) SO THE  *
+000700*   MORNING/NOON/EVENING ACTIVITY LISTS CAN BE MAINTAINED      *
+000800*   WITHOUT A RECOMPILE.                                       *
+000900*                                                               *
+001000*****************************************************************
+001100 01  ACTIVITY-MASTER-RECORD.
+001200     05  AM-KEY.
+001300         10  AM-TIME-OF-DAY      PIC X(01).
+001400             88  AM-MORNING      VALUE 'M'.
+001500             88  AM-NOON         VALUE 'N'.
+001600             88  AM-EVENING      VALUE 'E'.
+001700         10  AM-SLOT-NUMBER      PIC 9(01).
+001800     05  AM-ACTIVITY-TEXT        PIC X(30).
