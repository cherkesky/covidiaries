@@ -1,158 +1,958 @@
-           *> setup the identification division
-            IDENTIFICATION DIVISION.
-            *> setup the program id
-            PROGRAM-ID. COVIDIARIES.
-            
-            *> setup the procedure division (like 'main' function)
-            DATA DIVISION.
-              *> working storage defines variables
-              WORKING-STORAGE SECTION.
-              01 USER-INPUT.
-                 05 USER-NAME PIC A(10).
-                 05 QUESTION-1 PIC 9(1).
-                 05 QUESTION-2 PIC 9(3).
-                 05 QUESTION-3 PIC 9(1).
-              01 C PIC 9(3).
-              01 R PIC 9(1).
-              01 CURRENT PIC 9(3).
-              01 RND PIC 9(3).
-              01 MORNING-TABLE.
-                 05 MORNING-ACTIVITY PIC X(30) OCCURS 3 TIMES.
-              01 NOON-TABLE.
-                 05 NOON-ACTIVITY PIC X(30) OCCURS 3 TIMES.  
-              01 EVENING-TABLE.
-                 05 EVENING-ACTIVITY PIC X(30) OCCURS 3 TIMES.    
-            PROCEDURE DIVISION.
-              DISPLAY ' _______  _______  __   __  ___   ______   '.
-              DISPLAY "|       ||       ||  | |  ||   | |      | ".
-              DISPLAY "|       ||   _   ||  |_|  ||   | |  _    |".
-              DISPLAY "|       ||  | |  ||       ||   | | | |   |".
-              DISPLAY "|      _||  |_|  ||       ||   | | |_|   | ".
-              DISPLAY "|     |_ |       | |     | |   | |       | ".
-              DISPLAY "|_______||_______|  |___|  |___| |______| ".
-              DISPLAY " ______   ___   _______  ______    __   __ ".
-              DISPLAY "|      | |   | |   _   ||    _ |  |  | |  |".
-              DISPLAY "|  _    ||   | |  |_|  ||   | ||  |  |_|  |".
-              DISPLAY "| | |   ||   | |       ||   |_||_ |       |".
-              DISPLAY "| |_|   ||   | |       ||    __  ||_     _|".
-              DISPLAY "|       ||   | |   _   ||   |  | |  |   |  ".
-              DISPLAY "|______| |___| |__| |__||___|  |_|  |___|  ".
-              DISPLAY "                                           ".
-              DISPLAY "                 \\||//                     ".
-              DISPLAY "               -- (oo) --                   ".
-              DISPLAY "                 //||\\                    ".
-              DISPLAY "                                          ".
-              DISPLAY "                                          ".
-
-           MOVE "HAVE A SNACK" TO MORNING-ACTIVITY(1).
-           MOVE "BINGE NETFLIX" TO MORNING-ACTIVITY(2).
-           MOVE "EXERCISE. HAHA JUST KIDDING" TO MORNING-ACTIVITY(3).
-
-           MOVE "HAVE A SNACK" TO NOON-ACTIVITY(1).
-           MOVE "TAKE A NAP" TO NOON-ACTIVITY(2).
-           MOVE "LEARN COBOL" TO NOON-ACTIVITY(3). 
-
-              MOVE "HAVE A SNACK" TO EVENING-ACTIVITY(1).
-              MOVE "THINK OF A $1M IDEA" TO EVENING-ACTIVITY(2).
-              MOVE "PLAN THE NEXT VACATION" TO EVENING-ACTIVITY(3).  
-              
-              DISPLAY "==================".
-              DISPLAY "What is your name?".
-              DISPLAY "==================".
-              ACCEPT USER-NAME.
-               
-              DISPLAY "                                          ".
-              DISPLAY "Thanks " USER-NAME.
-              DISPLAY "I'll help you create today's quarantine agenda.".
-              DISPLAY "Just answer a few questions to get started.".
-              DISPLAY "                                          ".
-
-              DISPLAY "=======================================".
-              DISPLAY "First, how much do you like quarantine?".
-              DISPLAY "=======================================".
-              DISPLAY "     1 - It's not much of a change from my".
-              DISPLAY "         regular routine".
-              DISPLAY "     2 - I want to bust through the walls like ".
-              DISPLAY "         the Kool-Aid guy.".
-              DISPLAY "     3 - Ew, David.".
-              ACCEPT QUESTION-1.
-              
-              IF QUESTION-1 < 1 OR QUESTION-1 > 3
-                   PERFORM 'ERR-PARA'.
-
-              DISPLAY "===============================================".
-              DISPLAY "On a scale of 1 - 763, how much do you miss".
-              DISPLAY "brunch?".
-              DISPLAY "===============================================".
-              ACCEPT QUESTION-2.    
-               
-               IF QUESTION-2 < 1 OR QUESTION-2 > 763
-                   PERFORM 'ERR-PARA'.
-
-              DISPLAY " ".
-
-              
-              DISPLAY "===============================================".
-              DISPLAY "Great, last question:".
-              DISPLAY "Where will you go for your first post-social". 
-              DISPLAY "distancing destination?".
-              DISPLAY "===============================================".
-              DISPLAY "     1 - Salon. Hair, nails, the works.".
-              DISPLAY "     2 - The tattoo shop for a commemorative 'I". 
-              DISPLAY "         survived quarantine and all I got was" 
-              DISPLAY "         this lousy tattoo' tattoo".
-              DISPLAY "     3 - I'm leaving on a jet plane. Don't know". 
-              DISPLAY "         when I'll be back again.".
-              DISPLAY "     4 - Honky-tonkin' in downtown Nashville.".
-              DISPLAY "     5 - I think I'll just stay home".
-              ACCEPT QUESTION-3.
-
-              IF QUESTION-3 < 1 OR QUESTION-3 > 5
-                   PERFORM 'ERR-PARA'.
-
-              DISPLAY "                                            ".
-              DISPLAY "                                          ".
-              DISPLAY "===============================".
-              DISPLAY "OK " USER-NAME.
-              DISPLAY "This is what we got for you...               ".
-              DISPLAY "===============================".
-              DISPLAY "                                          ".
-              DISPLAY "                                          ".
-
-              ACCEPT CURRENT FROM TIME.
-              COMPUTE CURRENT = CURRENT * QUESTION-1
-              MOVE CURRENT TO RND.
-              DIVIDE RND BY 4 GIVING C REMAINDER R.
-              IF R = 0 THEN
-                MOVE 1 TO R.
-             DISPLAY "===============================================".   
-             DISPLAY "MORNING ACTIVITY: "MORNING-ACTIVITY(R).
-             DISPLAY "===============================================".   
-
-             ACCEPT CURRENT FROM TIME.
-             COMPUTE CURRENT = CURRENT * QUESTION-1
-              MOVE CURRENT TO RND.
-              DIVIDE RND BY 4 GIVING C REMAINDER R.
-              IF R = 0 THEN
-                MOVE 1 TO R.
-             DISPLAY "===============================================".      
-             DISPLAY "NOON ACTIVITY: "NOON-ACTIVITY(R).
-             DISPLAY "===============================================".   
-
-            ACCEPT CURRENT FROM TIME.
-             COMPUTE CURRENT = CURRENT * QUESTION-1
-              MOVE CURRENT TO RND.
-              DIVIDE RND BY 4 GIVING C REMAINDER R.
-              IF R = 0 THEN
-                MOVE 1 TO R.
-             DISPLAY "===============================================".   
-             DISPLAY "EVENING ACTIVITY: "EVENING-ACTIVITY(R).
-             DISPLAY "===============================================".   
-            *> end our program
-            STOP RUN.
-            
-               ERR-PARA.
-               DISPLAY "Invalid input. Exiting program :(".
-               STOP RUN.
-
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     COVIDIARIES.
+000300 AUTHOR.         R L CHERKESKY.
+000400 INSTALLATION.   HOME OFFICE - QUARANTINE DATA PROCESSING.
+000500 DATE-WRITTEN.   2020-04-01.
+000600 DATE-COMPILED.  2026-08-09.
+000700*
+000800*****************************************************************
+000900*                                                               *
+001000*   COVIDIARIES GENERATES A DAILY QUARANTINE ACTIVITY AGENDA,   *
+001100*   EITHER FOR ONE PERSON AT A TERMINAL OR FOR EVERYONE ON A    *
+001200*   ROSTER FILE IN ONE BATCH RUN.                               *
+001300*                                                               *
+001400*   MODIFICATION HISTORY                                       *
+001500*   DATE       INIT DESCRIPTION                                *
+001600*   ---------- ---- -------------------------------------------*
+001700*   2020-04-01  RLC ORIGINAL PROGRAM - INTERACTIVE ONLY.       *
+001800*   2026-08-09  RLC ADDED COVID-LOG AUDIT TRAIL.               *
+001900*   2026-08-09  RLC ADDED ROSTER BATCH MODE SO A WHOLE          *
+002000*                   HOUSEHOLD CAN BE RUN IN ONE JOB INSTEAD OF *
+002100*                   ONE INTERACTIVE SESSION PER PERSON.        *
+002200*   2026-08-09  RLC INTERACTIVE QUESTIONS NOW REPROMPT ON A    *
+002300*                   BAD ANSWER INSTEAD OF KILLING THE RUN.     *
+002400*   2026-08-09  RLC ACTIVITY LISTS NOW LOAD FROM THE            *
+002500*                   ACTIVITY-MASTER FILE SO THEY CAN BE        *
+002600*                   MAINTAINED WITHOUT A RECOMPILE.            *
+002700*   2026-08-09  RLC MORNING/NOON/EVENING PICKS ARE NOW          *
+002800*                   GUARANTEED DISTINCT FOR THE SAME PERSON     *
+002900*                   ON THE SAME DAY.                            *
+003000*   2026-08-09  RLC ADDED WEEKLY BATCH MODE, WRITING A 7-DAY    *
+003100*                   AGENDA PER ROSTER PERSON TO WEEKLY-AGENDA.  *
+003200*   2026-08-09  RLC ROSTER BATCH NOW CHECKPOINTS THE LAST        *
+003300*                   NAME PROCESSED SO A RESTART DOES NOT        *
+003400*                   REPROCESS (AND RE-LOG) THE WHOLE ROSTER.    *
+003500*   2026-08-09  RLC ADDED VAX-STATUS QUESTION.  BATCH RECORDS   *
+003600*                   THAT FAIL AN EDIT ARE NOW WRITTEN TO A      *
+003700*                   REJECTED-RECORDS REPORT AND SKIPPED         *
+003800*                   INSTEAD OF STOPPING THE WHOLE RUN.          *
+003900*   2026-08-09  RLC ADDED A PRINT-FORMATTED (80-COLUMN) COPY OF *
+004000*                   THE AGENDA, ONE PAGE PER PERSON PER DAY,    *
+004100*                   IN ADDITION TO THE TERMINAL DISPLAY.        *
+004200*   2026-08-09  RLC ROSTER OPEN IS NOW STATUS-CHECKED SO A      *
+004300*                   MISSING ROSTER FILE FAILS THE JOB CLEANLY   *
+004400*                   INSTEAD OF LOOPING.                         *
+004500*   2026-08-09  RLC CHECKPOINT-FILE IS NOW ALWAYS CLOSED AFTER  *
+004600*                   THE RESTART READ SO THE FOLLOW-ON WRITE     *
+004700*                   DOES NOT FIND IT STILL OPEN.                *
+004800*   2026-08-09  RLC MORNING/NOON/EVENING PICKS ARE NOW COMPARED *
+004900*                   BY ACTIVITY TEXT INSTEAD OF SLOT NUMBER SO  *
+005000*                   TWO SLOTS WITH THE SAME TEXT DO NOT BOTH    *
+005100*                   GET PICKED.                                *
+005200*   2026-08-09  RLC WEEKLY PICKS NOW VARY BY CV-DAY-NUMBER SO   *
+005300*                   A WEEK ISN'T THE SAME DAY SEVEN TIMES.      *
+005400*                   COVID-LOG NOW GETS ONE ENTRY PER PERSON PER *
+005500*                   WEEKLY RUN INSTEAD OF ONE PER DAY, AND THE  *
+005600*                   PRINTED HEADER SHOWS THE DAY NUMBER.  A     *
+005700*                   ROSTER BATCH THAT ENDS WITHOUT EVER MATCHING*
+005800*                   ITS CHECKPOINT NAME NOW STOPS WITH A        *
+005900*                   MESSAGE INSTEAD OF SILENTLY RESETTING IT.   *
+006000*   2026-08-09  RLC REJECTED-RECORD IS NOW BLANKED BEFORE IT IS *
+006100*                   POPULATED AND ITS WRITE IS STATUS-          *
+006200*                   CHECKED, SO A REJECTED ROSTER RECORD        *
+006300*                   ACTUALLY MAKES IT TO THE REPORT.  THE       *
+006400*                   PRINTED AGENDA'S BODY LINES NOW ADVANCE     *
+006500*                   THE CARRIAGE INSTEAD OF OVERSTRIKING.       *
+006600*                                                               *
+006700*****************************************************************
+006800 ENVIRONMENT DIVISION.
+006900 CONFIGURATION SECTION.
+007000 SOURCE-COMPUTER.   GNU-LINUX.
+007100 OBJECT-COMPUTER.   GNU-LINUX.
+007200 INPUT-OUTPUT SECTION.
+007300 FILE-CONTROL.
+007400     SELECT ROSTER-FILE
+007500         ASSIGN TO "ROSTER"
+007600         ORGANIZATION IS LINE SEQUENTIAL
+007700         FILE STATUS IS CV-ROSTER-STATUS.
+007800 
+007900     SELECT COVID-LOG-FILE
+008000         ASSIGN TO "COVIDLOG"
+008100         ORGANIZATION IS LINE SEQUENTIAL
+008200         FILE STATUS IS CV-COVLOG-STATUS.
+008300 
+008400     SELECT ACTIVITY-MASTER-FILE
+008500         ASSIGN TO "ACTMSTR"
+008600         ORGANIZATION IS INDEXED
+008700         ACCESS MODE IS DYNAMIC
+008800         RECORD KEY IS AM-KEY
+008900         FILE STATUS IS CV-ACTMSTR-STATUS.
+009000 
+009100     SELECT WEEKLY-AGENDA-FILE
+009200         ASSIGN TO "WEEKAGND"
+009300         ORGANIZATION IS LINE SEQUENTIAL
+009400         FILE STATUS IS CV-WEEKAGND-STATUS.
+009500 
+009600     SELECT OPTIONAL CHECKPOINT-FILE
+009700         ASSIGN TO "CKPTFILE"
+009800         ORGANIZATION IS LINE SEQUENTIAL
+009900         FILE STATUS IS CV-CKPT-STATUS.
+010000 
+010100     SELECT REJECTED-FILE
+010200         ASSIGN TO "REJRPT"
+010300         ORGANIZATION IS LINE SEQUENTIAL
+010400         FILE STATUS IS CV-REJECT-STATUS.
+010500 
+010600     SELECT PRINT-FILE
+010700         ASSIGN TO "PRINTOUT"
+010800         ORGANIZATION IS LINE SEQUENTIAL
+010900         FILE STATUS IS CV-PRINT-STATUS.
+011000 
+011100 DATA DIVISION.
+011200 FILE SECTION.
+011300 FD  ROSTER-FILE
+011400     LABEL RECORDS ARE STANDARD.
+011500     COPY USERIN.CPY
+011600         REPLACING ==USER-INPUT==       BY ==ROSTER-RECORD==
+011700                   ==USER-NAME==        BY ==RF-USER-NAME==
+011800                   ==QUESTION-1==       BY ==RF-QUESTION-1==
+011900                   ==QUESTION-2==       BY ==RF-QUESTION-2==
+012000                   ==QUESTION-3==       BY ==RF-QUESTION-3==
+012100                   ==VAX-STATUS==       BY ==RF-VAX-STATUS==
+012200                   ==Q1-VALID==         BY ==RF-Q1-VALID==
+012300                   ==Q2-VALID==         BY ==RF-Q2-VALID==
+012400                   ==Q3-VALID==         BY ==RF-Q3-VALID==
+012500                   ==VAX-VALID==        BY ==RF-VAX-VALID==
+012600                   ==VAX-UNVACCINATED== BY ==RF-VAX-UNVACCINATED==
+012700                   ==VAX-PARTIAL==      BY ==RF-VAX-PARTIAL==
+012800                   ==VAX-FULL==         BY ==RF-VAX-FULL==
+012900                   ==VAX-BOOSTED==      BY ==RF-VAX-BOOSTED==.
+013000 
+013100 FD  COVID-LOG-FILE
+013200     LABEL RECORDS ARE STANDARD.
+013300     COPY COVLOG.CPY.
+013400 
+013500 FD  ACTIVITY-MASTER-FILE
+013600     LABEL RECORDS ARE STANDARD.
+013700     COPY ACTMSTR.CPY.
+013800 
+013900 FD  WEEKLY-AGENDA-FILE
+014000     LABEL RECORDS ARE STANDARD.
+014100     COPY WKAGNDA.CPY.
+014200 
+014300 FD  CHECKPOINT-FILE
+014400     LABEL RECORDS ARE STANDARD.
+014500     COPY CKPTREC.CPY.
+014600 
+014700 FD  REJECTED-FILE
+014800     LABEL RECORDS ARE STANDARD.
+014900     COPY REJREC.CPY.
+015000 
+015100 FD  PRINT-FILE
+015200     LABEL RECORDS ARE STANDARD.
+015300 01  PRINT-LINE                     PIC X(80).
+015400 
+015500 WORKING-STORAGE SECTION.
+015600 77  CV-ROSTER-STATUS            PIC X(02) VALUE SPACES.
+015700 77  CV-COVLOG-STATUS            PIC X(02) VALUE SPACES.
+015800 77  CV-ACTMSTR-STATUS           PIC X(02) VALUE SPACES.
+015900 77  CV-WEEKAGND-STATUS          PIC X(02) VALUE SPACES.
+016000 77  CV-CKPT-STATUS              PIC X(02) VALUE SPACES.
+016100 77  CV-CHECKPOINT-KEY           PIC A(10) VALUE SPACES.
+016200 77  CV-REJECT-STATUS            PIC X(02) VALUE SPACES.
+016300 77  CV-REJECT-REASON            PIC X(40) VALUE SPACES.
+016400 77  CV-PRINT-STATUS             PIC X(02) VALUE SPACES.
+016500 77  CV-PAGE-COUNT               PIC 9(03) COMP VALUE 0.
+016600 77  CV-PAGE-EDIT                PIC ZZ9.
+016700 77  CV-DAY-EDIT                 PIC 9.
+016800 77  CV-VALID-SWITCH             PIC X(01) VALUE 'Y'.
+016900     88  CV-RECORD-VALID         VALUE 'Y'.
+017000 77  CV-TODAY-DATE               PIC 9(08) VALUE 0.
+017100 77  C                           PIC 9(03).
+017200 77  R                           PIC 9(01).
+017300 77  CURRENT                     PIC 9(03).
+017400 77  RND                         PIC 9(03).
+017500 
+017600 77  CV-RUN-MODE                 PIC X(01) VALUE SPACES.
+017700     88  CV-RUN-INTERACTIVE      VALUE '1'.
+017800     88  CV-RUN-ROSTER-BATCH     VALUE '2'.
+017900     88  CV-RUN-WEEKLY-BATCH     VALUE '3'.
+018000 
+018100 77  CV-EOF-SWITCH               PIC X(01) VALUE 'N'.
+018200     88  CV-END-OF-ROSTER        VALUE 'Y'.
+018300 
+018400 77  CV-RETRY-COUNT              PIC 9(01) COMP VALUE 0.
+018500 77  CV-MAX-RETRY                PIC 9(01) COMP VALUE 3.
+018600 
+018700 77  CV-ACT-TOD                  PIC X(01) VALUE SPACES.
+018800 77  CV-ACT-SLOT                 PIC 9(01) COMP VALUE 0.
+018900 
+019000 77  CV-PICK-TOD                 PIC X(01) VALUE SPACES.
+019100 77  CV-CANDIDATE-TEXT           PIC X(30) VALUE SPACES.
+019200 77  CV-PICK-TRIES               PIC 9(01) COMP VALUE 0.
+019300 77  CV-DAY-NUMBER               PIC 9(01) COMP VALUE 1.
+019400 
+019500 COPY USERIN.CPY.
+019600 
+019700 01  MORNING-TABLE.
+019800     05  MORNING-ACTIVITY        PIC X(30) OCCURS 3 TIMES.
+019900 01  NOON-TABLE.
+020000     05  NOON-ACTIVITY           PIC X(30) OCCURS 3 TIMES.
+020100 01  EVENING-TABLE.
+020200     05  EVENING-ACTIVITY        PIC X(30) OCCURS 3 TIMES.
+020300 
+020400 01  CV-AGENDA-PICKS.
+020500     05  CV-MORNING-PICK         PIC X(30) VALUE SPACES.
+020600     05  CV-NOON-PICK            PIC X(30) VALUE SPACES.
+020700     05  CV-EVENING-PICK         PIC X(30) VALUE SPACES.
+020800 
+020900 PROCEDURE DIVISION.
+021000*
+021100*****************************************************************
+021200*   0000-MAINLINE                                               *
+021300*****************************************************************
+021400 0000-MAINLINE.
+021500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+021600     EVALUATE TRUE
+021700         WHEN CV-RUN-ROSTER-BATCH
+021800             PERFORM 3000-PROCESS-ROSTER-BATCH THRU 3000-EXIT
+021900         WHEN CV-RUN-WEEKLY-BATCH
+022000             PERFORM 4000-PROCESS-WEEKLY-BATCH THRU 4000-EXIT
+022100         WHEN OTHER
+022200             PERFORM 2000-PROCESS-INTERACTIVE THRU 2000-EXIT
+022300     END-EVALUATE.
+022400     STOP RUN.
+022500*
+022600*****************************************************************
+022700*   1000-INITIALIZE                                             *
+022800*   DISPLAYS THE BANNER, LOADS THE ACTIVITY LISTS, AND ASKS     *
+022900*   THE OPERATOR WHICH RUN MODE IS WANTED.                      *
+023000*****************************************************************
+023100 1000-INITIALIZE.
+023200     DISPLAY ' _______  _______  __   __  ___   ______   '.
+023300     DISPLAY "|       ||       ||  | |  ||   | |      | ".
+023400     DISPLAY "|       ||   _   ||  |_|  ||   | |  _    |".
+023500     DISPLAY "|       ||  | |  ||       ||   | | | |   |".
+023600     DISPLAY "|      _||  |_|  ||       ||   | | |_|   | ".
+023700     DISPLAY "|     |_ |       | |     | |   | |       | ".
+023800     DISPLAY "|_______||_______|  |___|  |___| |______| ".
+023900     DISPLAY " ______   ___   _______  ______    __   __ ".
+024000     DISPLAY "|      | |   | |   _   ||    _ |  |  | |  |".
+024100     DISPLAY "|  _    ||   | |  |_|  ||   | ||  |  |_|  |".
+024200     DISPLAY "| | |   ||   | |       ||   |_||_ |       |".
+024300     DISPLAY "| |_|   ||   | |       ||    __  ||_     _|".
+024400     DISPLAY "|       ||   | |   _   ||   |  | |  |   |  ".
+024500     DISPLAY "|______| |___| |__| |__||___|  |_|  |___|  ".
+024600     DISPLAY "                                           ".
+024700     DISPLAY "                 \\||//                     ".
+024800     DISPLAY "               -- (oo) --                   ".
+024900     DISPLAY "                 //||\\                    ".
+025000     DISPLAY "                                          ".
+025100     DISPLAY "                                          ".
+025200 
+025300     PERFORM 7000-LOAD-ACTIVITY-MASTER THRU 7000-EXIT.
+025400 
+025500     DISPLAY "==================================================".
+025600     DISPLAY "1 = INTERACTIVE (ONE PERSON, AT THIS TERMINAL)     ".
+025700     DISPLAY "2 = ROSTER BATCH (EVERYONE ON THE ROSTER FILE)     ".
+025800     DISPLAY "3 = WEEKLY BATCH (7-DAY AGENDA PER ROSTER PERSON)  ".
+025900     DISPLAY "==================================================".
+026000     DISPLAY "ENTER RUN MODE: ".
+026100     ACCEPT CV-RUN-MODE.
+026200 1000-EXIT.
+026300     EXIT.
+026400*
+026500*****************************************************************
+026600*   2000-PROCESS-INTERACTIVE                                    *
+026700*   ORIGINAL ONE-PERSON, TERMINAL-DRIVEN FLOW.                  *
+026800*****************************************************************
+026900 2000-PROCESS-INTERACTIVE.
+027000     DISPLAY "==================".
+027100     DISPLAY "What is your name?".
+027200     DISPLAY "==================".
+027300     ACCEPT USER-NAME.
+027400 
+027500     DISPLAY "                                          ".
+027600     DISPLAY "Thanks " USER-NAME.
+027700     DISPLAY "I'll help you create today's quarantine agenda.".
+027800     DISPLAY "Just answer a few questions to get started.".
+027900     DISPLAY "                                          ".
+028000 
+028100     PERFORM 2200-ACCEPT-QUESTION-1 THRU 2200-EXIT.
+028200     PERFORM 2300-ACCEPT-QUESTION-2 THRU 2300-EXIT.
+028300     PERFORM 2400-ACCEPT-QUESTION-3 THRU 2400-EXIT.
+028400     PERFORM 2500-ACCEPT-QUESTION-4 THRU 2500-EXIT.
+028500 
+028600     PERFORM 5000-BUILD-DAILY-AGENDA THRU 5000-EXIT.
+028700 
+028800     DISPLAY "                                            ".
+028900     DISPLAY "                                          ".
+029000     DISPLAY "===============================".
+029100     DISPLAY "OK " USER-NAME.
+029200     DISPLAY "This is what we got for you...               ".
+029300     DISPLAY "===============================".
+029400     DISPLAY "                                          ".
+029500     DISPLAY "                                          ".
+029600     DISPLAY "===============================================".
+029700     DISPLAY "MORNING ACTIVITY: " CV-MORNING-PICK.
+029800     DISPLAY "===============================================".
+029900     DISPLAY "===============================================".
+030000     DISPLAY "NOON ACTIVITY: " CV-NOON-PICK.
+030100     DISPLAY "===============================================".
+030200     DISPLAY "===============================================".
+030300     DISPLAY "EVENING ACTIVITY: " CV-EVENING-PICK.
+030400     DISPLAY "===============================================".
+030500 
+030600     PERFORM 6000-WRITE-COVID-LOG THRU 6000-EXIT.
+030700     PERFORM 6200-WRITE-PRINT-AGENDA THRU 6200-EXIT.
+030800 2000-EXIT.
+030900     EXIT.
+031000*
+031100*****************************************************************
+031200*   2200-ACCEPT-QUESTION-1                                       *
+031300*   PROMPTS FOR QUESTION-1 AND REPROMPTS ON A BAD ANSWER, UP TO  *
+031400*   CV-MAX-RETRY TIMES, BEFORE GIVING UP ON THE RUN.             *
+031500*****************************************************************
+031600 2200-ACCEPT-QUESTION-1.
+031700     MOVE 0 TO CV-RETRY-COUNT.
+031800     PERFORM 2210-PROMPT-QUESTION-1 THRU 2210-EXIT
+031900         UNTIL (QUESTION-1 NOT < 1 AND QUESTION-1 NOT > 3)
+032000             OR CV-RETRY-COUNT > CV-MAX-RETRY.
+032100     IF QUESTION-1 < 1 OR QUESTION-1 > 3
+032200         PERFORM 9900-ERR-PARA THRU 9900-EXIT.
+032300 2200-EXIT.
+032400     EXIT.
+032500*
+032600 2210-PROMPT-QUESTION-1.
+032700     DISPLAY "=======================================".
+032800     DISPLAY "First, how much do you like quarantine?".
+032900     DISPLAY "=======================================".
+033000     DISPLAY "     1 - It's not much of a change from my".
+033100     DISPLAY "         regular routine".
+033200     DISPLAY "     2 - I want to bust through the walls like ".
+033300     DISPLAY "         the Kool-Aid guy.".
+033400     DISPLAY "     3 - Ew, David.".
+033500     ACCEPT QUESTION-1.
+033600     IF QUESTION-1 < 1 OR QUESTION-1 > 3
+033700         ADD 1 TO CV-RETRY-COUNT
+033800         DISPLAY "THAT ANSWER IS NOT VALID. PLEASE TRY AGAIN."
+033900     END-IF.
+034000 2210-EXIT.
+034100     EXIT.
+034200*
+034300*****************************************************************
+034400*   2300-ACCEPT-QUESTION-2                                       *
+034500*****************************************************************
+034600 2300-ACCEPT-QUESTION-2.
+034700     MOVE 0 TO CV-RETRY-COUNT.
+034800     PERFORM 2310-PROMPT-QUESTION-2 THRU 2310-EXIT
+034900         UNTIL (QUESTION-2 NOT < 1 AND QUESTION-2 NOT > 763)
+035000             OR CV-RETRY-COUNT > CV-MAX-RETRY.
+035100     IF QUESTION-2 < 1 OR QUESTION-2 > 763
+035200         PERFORM 9900-ERR-PARA THRU 9900-EXIT.
+035300 2300-EXIT.
+035400     EXIT.
+035500*
+035600 2310-PROMPT-QUESTION-2.
+035700     DISPLAY "===============================================".
+035800     DISPLAY "On a scale of 1 - 763, how much do you miss".
+035900     DISPLAY "brunch?".
+036000     DISPLAY "===============================================".
+036100     ACCEPT QUESTION-2.
+036200     IF QUESTION-2 < 1 OR QUESTION-2 > 763
+036300         ADD 1 TO CV-RETRY-COUNT
+036400         DISPLAY "THAT ANSWER IS NOT VALID. PLEASE TRY AGAIN."
+036500     END-IF.
+036600 2310-EXIT.
+036700     EXIT.
+036800*
+036900*****************************************************************
+037000*   2400-ACCEPT-QUESTION-3                                       *
+037100*****************************************************************
+037200 2400-ACCEPT-QUESTION-3.
+037300     MOVE 0 TO CV-RETRY-COUNT.
+037400     PERFORM 2410-PROMPT-QUESTION-3 THRU 2410-EXIT
+037500         UNTIL (QUESTION-3 NOT < 1 AND QUESTION-3 NOT > 5)
+037600             OR CV-RETRY-COUNT > CV-MAX-RETRY.
+037700     IF QUESTION-3 < 1 OR QUESTION-3 > 5
+037800         PERFORM 9900-ERR-PARA THRU 9900-EXIT.
+037900 2400-EXIT.
+038000     EXIT.
+038100*
+038200 2410-PROMPT-QUESTION-3.
+038300     DISPLAY "===============================================".
+038400     DISPLAY "Great, last question:".
+038500     DISPLAY "Where will you go for your first post-social".
+038600     DISPLAY "distancing destination?".
+038700     DISPLAY "===============================================".
+038800     DISPLAY "     1 - Salon. Hair, nails, the works.".
+038900     DISPLAY "     2 - The tattoo shop for a commemorative 'I".
+039000     DISPLAY "         survived quarantine and all I got was".
+039100     DISPLAY "         this lousy tattoo' tattoo".
+039200     DISPLAY "     3 - I'm leaving on a jet plane. Don't know".
+039300     DISPLAY "         when I'll be back again.".
+039400     DISPLAY "     4 - Honky-tonkin' in downtown Nashville.".
+039500     DISPLAY "     5 - I think I'll just stay home".
+039600     ACCEPT QUESTION-3.
+039700     IF QUESTION-3 < 1 OR QUESTION-3 > 5
+039800         ADD 1 TO CV-RETRY-COUNT
+039900         DISPLAY "THAT ANSWER IS NOT VALID. PLEASE TRY AGAIN."
+040000     END-IF.
+040100 2410-EXIT.
+040200     EXIT.
+040300*
+040400*****************************************************************
+040500*   2500-ACCEPT-QUESTION-4                                       *
+040600*****************************************************************
+040700 2500-ACCEPT-QUESTION-4.
+040800     MOVE 0 TO CV-RETRY-COUNT.
+040900     PERFORM 2510-PROMPT-QUESTION-4 THRU 2510-EXIT
+041000         UNTIL (VAX-STATUS NOT < 1 AND VAX-STATUS NOT > 4)
+041100             OR CV-RETRY-COUNT > CV-MAX-RETRY.
+041200     IF VAX-STATUS < 1 OR VAX-STATUS > 4
+041300         PERFORM 9900-ERR-PARA THRU 9900-EXIT.
+041400 2500-EXIT.
+041500     EXIT.
+041600*
+041700 2510-PROMPT-QUESTION-4.
+041800     DISPLAY "===============================================".
+041900     DISPLAY "LAST ONE.  WHAT IS YOUR VACCINATION STATUS?".
+042000     DISPLAY "===============================================".
+042100     DISPLAY "     1 - UNVACCINATED".
+042200     DISPLAY "     2 - PARTIALLY VACCINATED".
+042300     DISPLAY "     3 - FULLY VACCINATED".
+042400     DISPLAY "     4 - BOOSTED".
+042500     ACCEPT VAX-STATUS.
+042600     IF VAX-STATUS < 1 OR VAX-STATUS > 4
+042700         ADD 1 TO CV-RETRY-COUNT
+042800         DISPLAY "THAT ANSWER IS NOT VALID. PLEASE TRY AGAIN."
+042900     END-IF.
+043000 2510-EXIT.
+043100     EXIT.
+043200*
+043300*****************************************************************
+043400*   3000-PROCESS-ROSTER-BATCH                                   *
+043500*   READS EVERY USER-INPUT RECORD ON THE ROSTER FILE AND        *
+043600*   PRODUCES ONE DAY'S AGENDA FOR EACH, LOGGING EVERY ONE TO    *
+043700*   COVID-LOG.                                                  *
+043800*****************************************************************
+043900 3000-PROCESS-ROSTER-BATCH.
+044000     OPEN INPUT ROSTER-FILE.
+044100     IF CV-ROSTER-STATUS NOT = "00"
+044200         DISPLAY "ROSTER FILE NOT FOUND OR NOT READABLE, STATUS "
+044300             CV-ROSTER-STATUS
+044400         STOP RUN
+044500     END-IF.
+044600     MOVE 'N' TO CV-EOF-SWITCH.
+044700     PERFORM 3050-CHECKPOINT-RESTART THRU 3050-EXIT.
+044800     PERFORM 3100-READ-ROSTER THRU 3100-EXIT.
+044900     PERFORM 3150-PROCESS-ONE-ROSTER-RECORD THRU 3150-EXIT
+045000         UNTIL CV-END-OF-ROSTER.
+045100     CLOSE ROSTER-FILE.
+045200     IF CV-CHECKPOINT-KEY NOT = SPACES
+045300         DISPLAY "CHECKPOINT KEY " CV-CHECKPOINT-KEY
+045400             " WAS NEVER FOUND ON THIS ROSTER -- NO RECORDS "
+045500             "PROCESSED"
+045600         DISPLAY "CHECKPOINT LEFT AS IS.  CORRECT THE ROSTER OR "
+045700             "THE CHECKPOINT FILE AND RERUN."
+045800         STOP RUN
+045900     END-IF.
+046000     PERFORM 3400-RESET-CHECKPOINT THRU 3400-EXIT.
+046100 3000-EXIT.
+046200     EXIT.
+046300*
+046400*****************************************************************
+046500*   3050-CHECKPOINT-RESTART                                     *
+046600*   ON A RESTART, PICKS UP THE LAST NAME SUCCESSFULLY LOGGED SO *
+046700*   THE BATCH DOES NOT REPROCESS (AND RE-LOG) PEOPLE ALREADY    *
+046800*   HANDLED BEFORE AN EARLIER ABEND.                            *
+046900*****************************************************************
+047000 3050-CHECKPOINT-RESTART.
+047100     MOVE SPACES TO CV-CHECKPOINT-KEY.
+047200     OPEN INPUT CHECKPOINT-FILE.
+047300     IF CV-CKPT-STATUS = "00"
+047400         READ CHECKPOINT-FILE
+047500             AT END
+047600                 CONTINUE
+047700         END-READ
+047800         MOVE CKPT-LAST-NAME TO CV-CHECKPOINT-KEY
+047900     END-IF.
+048000     CLOSE CHECKPOINT-FILE.
+048100     IF CV-CHECKPOINT-KEY NOT = SPACES
+048200         DISPLAY "RESTARTING ROSTER BATCH AFTER CHECKPOINT KEY "
+048300             CV-CHECKPOINT-KEY
+048400     END-IF.
+048500 3050-EXIT.
+048600     EXIT.
+048700*
+048800*****************************************************************
+048900*   3100-READ-ROSTER                                            *
+049000*****************************************************************
+049100 3100-READ-ROSTER.
+049200     READ ROSTER-FILE
+049300         AT END
+049400             MOVE 'Y' TO CV-EOF-SWITCH
+049500     END-READ.
+049600 3100-EXIT.
+049700     EXIT.
+049800*
+049900*****************************************************************
+050000*   3150-PROCESS-ONE-ROSTER-RECORD                              *
+050100*   WHILE CV-CHECKPOINT-KEY IS SET, RECORDS ARE SKIPPED (THEY   *
+050200*   WERE ALREADY LOGGED BEFORE THE LAST ABEND) UNTIL THE        *
+050300*   CHECKPOINTED NAME IS REACHED, THEN NORMAL PROCESSING        *
+050400*   RESUMES WITH THE NEXT RECORD.                               *
+050500*****************************************************************
+050600 3150-PROCESS-ONE-ROSTER-RECORD.
+050700     MOVE ROSTER-RECORD TO USER-INPUT.
+050800 
+050900     IF CV-CHECKPOINT-KEY NOT = SPACES
+051000         IF RF-USER-NAME = CV-CHECKPOINT-KEY
+051100             MOVE SPACES TO CV-CHECKPOINT-KEY
+051200         END-IF
+051300     ELSE
+051400         PERFORM 3200-VALIDATE-ROSTER-RECORD THRU 3200-EXIT
+051500         IF CV-RECORD-VALID
+051600             PERFORM 5000-BUILD-DAILY-AGENDA THRU 5000-EXIT
+051700             PERFORM 6000-WRITE-COVID-LOG THRU 6000-EXIT
+051800             PERFORM 6200-WRITE-PRINT-AGENDA THRU 6200-EXIT
+051900         END-IF
+052000         PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT
+052100     END-IF.
+052200 
+052300     PERFORM 3100-READ-ROSTER THRU 3100-EXIT.
+052400 3150-EXIT.
+052500     EXIT.
+052600*
+052700*****************************************************************
+052800*   3200-VALIDATE-ROSTER-RECORD                                 *
+052900*   EDITS THE CURRENT USER-INPUT.  A RECORD THAT FAILS ANY       *
+053000*   CHECK IS WRITTEN TO THE REJECTED-RECORDS REPORT (SEE         *
+053100*   6300-WRITE-REJECTED-RECORD) INSTEAD OF STOPPING THE RUN.     *
+053200*****************************************************************
+053300 3200-VALIDATE-ROSTER-RECORD.
+053400     MOVE 'Y' TO CV-VALID-SWITCH.
+053500     MOVE SPACES TO CV-REJECT-REASON.
+053600     EVALUATE TRUE
+053700         WHEN QUESTION-1 < 1 OR QUESTION-1 > 3
+053800             MOVE 'N' TO CV-VALID-SWITCH
+053900             MOVE "QUESTION 1 OUT OF RANGE (1-3)"
+054000                 TO CV-REJECT-REASON
+054100         WHEN QUESTION-2 < 1 OR QUESTION-2 > 763
+054200             MOVE 'N' TO CV-VALID-SWITCH
+054300             MOVE "QUESTION 2 OUT OF RANGE (1-763)"
+054400                 TO CV-REJECT-REASON
+054500         WHEN QUESTION-3 < 1 OR QUESTION-3 > 5
+054600             MOVE 'N' TO CV-VALID-SWITCH
+054700             MOVE "QUESTION 3 OUT OF RANGE (1-5)"
+054800                 TO CV-REJECT-REASON
+054900         WHEN VAX-STATUS < 1 OR VAX-STATUS > 4
+055000             MOVE 'N' TO CV-VALID-SWITCH
+055100             MOVE "VAX-STATUS OUT OF RANGE (1-4)"
+055200                 TO CV-REJECT-REASON
+055300     END-EVALUATE.
+055400     IF NOT CV-RECORD-VALID
+055500         PERFORM 6300-WRITE-REJECTED-RECORD THRU 6300-EXIT
+055600     END-IF.
+055700 3200-EXIT.
+055800     EXIT.
+055900*
+056000*****************************************************************
+056100*   3300-WRITE-CHECKPOINT                                       *
+056200*****************************************************************
+056300 3300-WRITE-CHECKPOINT.
+056400     OPEN OUTPUT CHECKPOINT-FILE.
+056500     MOVE USER-NAME TO CKPT-LAST-NAME.
+056600     WRITE CHECKPOINT-RECORD.
+056700     CLOSE CHECKPOINT-FILE.
+056800 3300-EXIT.
+056900     EXIT.
+057000*
+057100*****************************************************************
+057200*   3400-RESET-CHECKPOINT                                       *
+057300*   CLEARS THE CHECKPOINT AFTER A CLEAN END-TO-END RUN SO THE    *
+057400*   NEXT ROSTER BATCH STARTS FROM THE BEGINNING.                 *
+057500*****************************************************************
+057600 3400-RESET-CHECKPOINT.
+057700     OPEN OUTPUT CHECKPOINT-FILE.
+057800     MOVE SPACES TO CKPT-LAST-NAME.
+057900     WRITE CHECKPOINT-RECORD.
+058000     CLOSE CHECKPOINT-FILE.
+058100 3400-EXIT.
+058200     EXIT.
+058300*
+058400*****************************************************************
+058500*   4000-PROCESS-WEEKLY-BATCH                                    *
+058600*   FOR EVERY PERSON ON THE ROSTER FILE, BUILDS A SEVEN-DAY      *
+058700*   AGENDA AND WRITES IT TO THE WEEKLY-AGENDA FILE, ONE RECORD   *
+058800*   PER DAY.  EACH DAY IS ALSO LOGGED TO COVID-LOG AS USUAL.     *
+058900*****************************************************************
+059000 4000-PROCESS-WEEKLY-BATCH.
+059100     OPEN INPUT ROSTER-FILE.
+059200     IF CV-ROSTER-STATUS NOT = "00"
+059300         DISPLAY "ROSTER FILE NOT FOUND OR NOT READABLE, STATUS "
+059400             CV-ROSTER-STATUS
+059500         STOP RUN
+059600     END-IF.
+059700     OPEN OUTPUT WEEKLY-AGENDA-FILE.
+059800     MOVE 'N' TO CV-EOF-SWITCH.
+059900     PERFORM 3100-READ-ROSTER THRU 3100-EXIT.
+060000     PERFORM 4100-PROCESS-ONE-WEEKLY-PERSON THRU 4100-EXIT
+060100         UNTIL CV-END-OF-ROSTER.
+060200     CLOSE ROSTER-FILE.
+060300     CLOSE WEEKLY-AGENDA-FILE.
+060400 4000-EXIT.
+060500     EXIT.
+060600*
+060700*****************************************************************
+060800*   4100-PROCESS-ONE-WEEKLY-PERSON                               *
+060900*   COVID-LOG GETS ONE RECORD PER PERSON PER WEEKLY RUN (NOT ONE *
+061000*   PER DAY) SO A SINGLE WEEK DOESN'T COUNT THAT PERSON'S        *
+061100*   ANSWERS SEVEN TIMES IN COVIDRPT'S DISTRIBUTION TOTALS.       *
+061200*****************************************************************
+061300 4100-PROCESS-ONE-WEEKLY-PERSON.
+061400     MOVE ROSTER-RECORD TO USER-INPUT.
+061500 
+061600     PERFORM 3200-VALIDATE-ROSTER-RECORD THRU 3200-EXIT.
+061700     IF CV-RECORD-VALID
+061800         PERFORM 4200-BUILD-ONE-DAY THRU 4200-EXIT
+061900             VARYING CV-DAY-NUMBER FROM 1 BY 1
+062000             UNTIL CV-DAY-NUMBER > 7
+062100         PERFORM 6000-WRITE-COVID-LOG THRU 6000-EXIT
+062200     END-IF.
+062300 
+062400     PERFORM 3100-READ-ROSTER THRU 3100-EXIT.
+062500 4100-EXIT.
+062600     EXIT.
+062700*
+062800*****************************************************************
+062900*   4200-BUILD-ONE-DAY                                           *
+063000*   BUILDS ONE DAY OF THE WEEKLY AGENDA FOR THE CURRENT           *
+063100*   USER-INPUT AND WRITES THE WEEKLY-AGENDA RECORD FOR THAT DAY. *
+063200*****************************************************************
+063300 4200-BUILD-ONE-DAY.
+063400     PERFORM 5000-BUILD-DAILY-AGENDA THRU 5000-EXIT.
+063500     PERFORM 6200-WRITE-PRINT-AGENDA THRU 6200-EXIT.
+063600 
+063700     MOVE USER-NAME         TO WA-USER-NAME.
+063800     MOVE CV-DAY-NUMBER     TO WA-DAY-NUMBER.
+063900     MOVE CV-MORNING-PICK   TO WA-MORNING-ACTIVITY.
+064000     MOVE CV-NOON-PICK      TO WA-NOON-ACTIVITY.
+064100     MOVE CV-EVENING-PICK   TO WA-EVENING-ACTIVITY.
+064200     WRITE WEEKLY-AGENDA-RECORD.
+064300 4200-EXIT.
+064400     EXIT.
+064500*
+064600*****************************************************************
+064700*   5000-BUILD-DAILY-AGENDA                                     *
+064800*   PICKS THE MORNING, NOON, AND EVENING ACTIVITY FOR THE       *
+064900*   CURRENT USER-INPUT.  THE THREE PICKS ARE GUARANTEED         *
+065000*   DISTINCT BY TEXT -- SEE 5100-PICK-DISTINCT-SLOT.            *
+065100*****************************************************************
+065200 5000-BUILD-DAILY-AGENDA.
+065300     MOVE SPACES TO CV-MORNING-PICK.
+065400     MOVE SPACES TO CV-NOON-PICK.
+065500     MOVE SPACES TO CV-EVENING-PICK.
+065600 
+065700     ACCEPT CURRENT FROM TIME.
+065800     COMPUTE CURRENT = CURRENT * QUESTION-1 * CV-DAY-NUMBER.
+065900     MOVE CURRENT TO RND.
+066000     DIVIDE RND BY 4 GIVING C REMAINDER R.
+066100     IF R = 0
+066200         MOVE 1 TO R.
+066300     MOVE 'M' TO CV-PICK-TOD.
+066400     PERFORM 5100-PICK-DISTINCT-SLOT THRU 5100-EXIT.
+066500     MOVE CV-CANDIDATE-TEXT TO CV-MORNING-PICK.
+066600 
+066700     ACCEPT CURRENT FROM TIME.
+066800     COMPUTE CURRENT = CURRENT * QUESTION-1 * CV-DAY-NUMBER.
+066900     MOVE CURRENT TO RND.
+067000     DIVIDE RND BY 4 GIVING C REMAINDER R.
+067100     IF R = 0
+067200         MOVE 1 TO R.
+067300     MOVE 'N' TO CV-PICK-TOD.
+067400     PERFORM 5100-PICK-DISTINCT-SLOT THRU 5100-EXIT.
+067500     MOVE CV-CANDIDATE-TEXT TO CV-NOON-PICK.
+067600 
+067700     ACCEPT CURRENT FROM TIME.
+067800     COMPUTE CURRENT = CURRENT * QUESTION-1 * CV-DAY-NUMBER.
+067900     MOVE CURRENT TO RND.
+068000     DIVIDE RND BY 4 GIVING C REMAINDER R.
+068100     IF R = 0
+068200         MOVE 1 TO R.
+068300     MOVE 'E' TO CV-PICK-TOD.
+068400     PERFORM 5100-PICK-DISTINCT-SLOT THRU 5100-EXIT.
+068500     MOVE CV-CANDIDATE-TEXT TO CV-EVENING-PICK.
+068600 5000-EXIT.
+068700     EXIT.
+068800*
+068900*****************************************************************
+069000*   5100-PICK-DISTINCT-SLOT                                     *
+069100*   CV-PICK-TOD/R COME IN HOLDING THE TIME OF DAY AND A          *
+069200*   CANDIDATE SLOT NUMBER (1-3).  RESOLVES THE SLOT'S ACTIVITY   *
+069300*   TEXT AND, IF IT MATCHES A PICK ALREADY MADE FOR AN EARLIER   *
+069400*   TIME OF DAY TODAY, WALKS FORWARD (WRAPPING 3 BACK TO 1)      *
+069500*   UNTIL A NOT-YET-PICKED TEXT IS FOUND OR EVERY SLOT IN THE    *
+069600*   TABLE HAS BEEN TRIED.  RETURNS THE RESOLVED TEXT IN          *
+069700*   CV-CANDIDATE-TEXT.                                          *
+069800*****************************************************************
+069900 5100-PICK-DISTINCT-SLOT.
+070000     MOVE 0 TO CV-PICK-TRIES.
+070100     PERFORM 5110-RESOLVE-CANDIDATE-TEXT THRU 5110-EXIT.
+070200     PERFORM 5150-ADVANCE-TO-UNUSED-SLOT THRU 5150-EXIT
+070300         UNTIL CV-PICK-TRIES > 3
+070400         OR NOT (CV-CANDIDATE-TEXT = CV-MORNING-PICK
+070500             OR  CV-CANDIDATE-TEXT = CV-NOON-PICK
+070600             OR  CV-CANDIDATE-TEXT = CV-EVENING-PICK).
+070700 5100-EXIT.
+070800     EXIT.
+070900*
+071000*****************************************************************
+071100*   5110-RESOLVE-CANDIDATE-TEXT                                 *
+071200*   LOOKS UP CV-PICK-TOD/R IN THE MATCHING ACTIVITY TABLE AND    *
+071300*   MOVES THE TEXT TO CV-CANDIDATE-TEXT.                        *
+071400*****************************************************************
+071500 5110-RESOLVE-CANDIDATE-TEXT.
+071600     EVALUATE CV-PICK-TOD
+071700         WHEN 'M'
+071800             MOVE MORNING-ACTIVITY(R) TO CV-CANDIDATE-TEXT
+071900         WHEN 'N'
+072000             MOVE NOON-ACTIVITY(R) TO CV-CANDIDATE-TEXT
+072100         WHEN 'E'
+072200             MOVE EVENING-ACTIVITY(R) TO CV-CANDIDATE-TEXT
+072300     END-EVALUATE.
+072400 5110-EXIT.
+072500     EXIT.
+072600*
+072700*****************************************************************
+072800*   5150-ADVANCE-TO-UNUSED-SLOT                                 *
+072900*****************************************************************
+073000 5150-ADVANCE-TO-UNUSED-SLOT.
+073100     ADD 1 TO CV-PICK-TRIES.
+073200     ADD 1 TO R.
+073300     IF R > 3
+073400         MOVE 1 TO R
+073500     END-IF.
+073600     PERFORM 5110-RESOLVE-CANDIDATE-TEXT THRU 5110-EXIT.
+073700 5150-EXIT.
+073800     EXIT.
+073900*
+074000*****************************************************************
+074100*   6000-WRITE-COVID-LOG                                        *
+074200*   APPENDS ONE AUDIT-TRAIL RECORD TO COVID-LOG SO THERE IS A   *
+074300*   PERMANENT RECORD OF WHO RAN THE DIARY AND WHAT THEY WERE    *
+074400*   TOLD TO GO DO ABOUT IT.                                     *
+074500*****************************************************************
+074600 6000-WRITE-COVID-LOG.
+074700     OPEN EXTEND COVID-LOG-FILE.
+074800     IF CV-COVLOG-STATUS NOT = "00"
+074900         OPEN OUTPUT COVID-LOG-FILE
+075000     END-IF.
+075100     ACCEPT CV-TODAY-DATE FROM DATE YYYYMMDD.
+075200     MOVE CV-TODAY-DATE      TO CL-LOG-DATE.
+075300     MOVE USER-NAME          TO CL-USER-NAME.
+075400     MOVE QUESTION-1         TO CL-QUESTION-1.
+075500     MOVE QUESTION-2         TO CL-QUESTION-2.
+075600     MOVE QUESTION-3         TO CL-QUESTION-3.
+075700     MOVE VAX-STATUS         TO CL-VAX-STATUS.
+075800     MOVE CV-MORNING-PICK    TO CL-MORNING-ACTIVITY.
+075900     MOVE CV-NOON-PICK       TO CL-NOON-ACTIVITY.
+076000     MOVE CV-EVENING-PICK    TO CL-EVENING-ACTIVITY.
+076100     WRITE COVID-LOG-RECORD.
+076200     CLOSE COVID-LOG-FILE.
+076300 6000-EXIT.
+076400     EXIT.
+076500*
+076600*****************************************************************
+076700*   6200-WRITE-PRINT-AGENDA                                      *
+076800*   WRITES A PRINT-FORMATTED (80-COLUMN) COPY OF THE CURRENT      *
+076900*   AGENDA TO THE PRINT FILE, ONE PAGE PER PERSON PER DAY, WITH   *
+077000*   A HEADER AND FOOTER.                                         *
+077100*****************************************************************
+077200 6200-WRITE-PRINT-AGENDA.
+077300     ADD 1 TO CV-PAGE-COUNT.
+077400     OPEN EXTEND PRINT-FILE.
+077500     IF CV-PRINT-STATUS NOT = "00"
+077600         OPEN OUTPUT PRINT-FILE
+077700     END-IF.
+077800     PERFORM 6210-WRITE-PAGE-HEADER THRU 6210-EXIT.
+077900 
+078000     MOVE SPACES TO PRINT-LINE.
+078100     STRING "  MORNING  : " CV-MORNING-PICK
+078200         DELIMITED BY SIZE INTO PRINT-LINE.
+078300     WRITE PRINT-LINE AFTER ADVANCING 1.
+078400 
+078500     MOVE SPACES TO PRINT-LINE.
+078600     STRING "  NOON     : " CV-NOON-PICK
+078700         DELIMITED BY SIZE INTO PRINT-LINE.
+078800     WRITE PRINT-LINE AFTER ADVANCING 1.
+078900 
+079000     MOVE SPACES TO PRINT-LINE.
+079100     STRING "  EVENING  : " CV-EVENING-PICK
+079200         DELIMITED BY SIZE INTO PRINT-LINE.
+079300     WRITE PRINT-LINE AFTER ADVANCING 1.
+079400 
+079500     PERFORM 6220-WRITE-PAGE-FOOTER THRU 6220-EXIT.
+079600     CLOSE PRINT-FILE.
+079700 6200-EXIT.
+079800     EXIT.
+079900*
+080000*****************************************************************
+080100*   6210-WRITE-PAGE-HEADER                                       *
+080200*****************************************************************
+080300 6210-WRITE-PAGE-HEADER.
+080400     MOVE CV-PAGE-COUNT TO CV-PAGE-EDIT.
+080500     ACCEPT CV-TODAY-DATE FROM DATE YYYYMMDD.
+080600 
+080700     MOVE SPACES TO PRINT-LINE.
+080800     STRING "COVIDIARIES DAILY AGENDA" DELIMITED BY SIZE
+080900         INTO PRINT-LINE.
+081000     WRITE PRINT-LINE AFTER ADVANCING PAGE.
+081100 
+081200     MOVE SPACES TO PRINT-LINE.
+081300     STRING "PAGE " CV-PAGE-EDIT DELIMITED BY SIZE
+081400         INTO PRINT-LINE.
+081500     WRITE PRINT-LINE AFTER ADVANCING 1.
+081600 
+081700     MOVE SPACES TO PRINT-LINE.
+081800     STRING "NAME: " USER-NAME "     DATE: " CV-TODAY-DATE
+081900         DELIMITED BY SIZE INTO PRINT-LINE.
+082000     WRITE PRINT-LINE AFTER ADVANCING 1.
+082100 
+082200     IF CV-RUN-WEEKLY-BATCH
+082300         MOVE CV-DAY-NUMBER TO CV-DAY-EDIT
+082400         MOVE SPACES TO PRINT-LINE
+082500         STRING "DAY " CV-DAY-EDIT " OF 7" DELIMITED BY SIZE
+082600             INTO PRINT-LINE
+082700         WRITE PRINT-LINE AFTER ADVANCING 1
+082800     END-IF.
+082900 
+083000     MOVE SPACES TO PRINT-LINE.
+083100     STRING "----------------------------------------"
+083200         "--------------------------------------"
+083300         DELIMITED BY SIZE INTO PRINT-LINE.
+083400     WRITE PRINT-LINE AFTER ADVANCING 1.
+083500 6210-EXIT.
+083600     EXIT.
+083700*
+083800*****************************************************************
+083900*   6220-WRITE-PAGE-FOOTER                                       *
+084000*****************************************************************
+084100 6220-WRITE-PAGE-FOOTER.
+084200     MOVE SPACES TO PRINT-LINE.
+084300     STRING "----------------------------------------"
+084400         "--------------------------------------"
+084500         DELIMITED BY SIZE INTO PRINT-LINE.
+084600     WRITE PRINT-LINE AFTER ADVANCING 2.
+084700 
+084800     MOVE SPACES TO PRINT-LINE.
+084900     STRING "END OF AGENDA FOR " USER-NAME DELIMITED BY SIZE
+085000         INTO PRINT-LINE.
+085100     WRITE PRINT-LINE AFTER ADVANCING 1.
+085200 6220-EXIT.
+085300     EXIT.
+085400*
+085500*****************************************************************
+085600*   6300-WRITE-REJECTED-RECORD                                   *
+085700*   APPENDS ONE LINE TO THE REJECTED-RECORDS REPORT FOR A ROSTER *
+085800*   RECORD THAT FAILED AN EDIT IN 3200-VALIDATE-ROSTER-RECORD.    *
+085900*****************************************************************
+086000 6300-WRITE-REJECTED-RECORD.
+086100     OPEN EXTEND REJECTED-FILE.
+086200     IF CV-REJECT-STATUS NOT = "00"
+086300         OPEN OUTPUT REJECTED-FILE
+086400     END-IF.
+086500     MOVE SPACES TO REJECTED-RECORD.
+086600     MOVE USER-NAME          TO RJ-USER-NAME.
+086700     MOVE CV-REJECT-REASON   TO RJ-REASON.
+086800     WRITE REJECTED-RECORD.
+086900     IF CV-REJECT-STATUS NOT = "00"
+087000         DISPLAY "REJECTED-RECORDS REPORT WRITE FAILED, STATUS "
+087100             CV-REJECT-STATUS
+087200         STOP RUN
+087300     END-IF.
+087400     CLOSE REJECTED-FILE.
+087500 6300-EXIT.
+087600     EXIT.
+087700*
+087800*****************************************************************
+087900*   7000-LOAD-ACTIVITY-MASTER                                    *
+088000*   LOADS THE MORNING/NOON/EVENING TABLES FROM THE               *
+088100*   ACTIVITY-MASTER FILE SO THE ACTIVITY LISTS CAN BE MAINTAINED *
+088200*   WITHOUT A RECOMPILE.  IF THE FILE HAS NOT BEEN SET UP YET,   *
+088300*   FALL BACK TO THE ORIGINAL BUILT-IN ACTIVITY LISTS.           *
+088400*****************************************************************
+088500 7000-LOAD-ACTIVITY-MASTER.
+088600     OPEN INPUT ACTIVITY-MASTER-FILE.
+088700     IF CV-ACTMSTR-STATUS = "00"
+088800         MOVE 'M' TO CV-ACT-TOD
+088900         PERFORM 7100-LOAD-ONE-ACTIVITY THRU 7100-EXIT
+089000             VARYING CV-ACT-SLOT FROM 1 BY 1 UNTIL CV-ACT-SLOT > 3
+089100         MOVE 'N' TO CV-ACT-TOD
+089200         PERFORM 7100-LOAD-ONE-ACTIVITY THRU 7100-EXIT
+089300             VARYING CV-ACT-SLOT FROM 1 BY 1 UNTIL CV-ACT-SLOT > 3
+089400         MOVE 'E' TO CV-ACT-TOD
+089500         PERFORM 7100-LOAD-ONE-ACTIVITY THRU 7100-EXIT
+089600             VARYING CV-ACT-SLOT FROM 1 BY 1 UNTIL CV-ACT-SLOT > 3
+089700         CLOSE ACTIVITY-MASTER-FILE
+089800     ELSE
+089900         PERFORM 7050-SET-DEFAULT-ACTIVITIES THRU 7050-EXIT
+090000     END-IF.
+090100 7000-EXIT.
+090200     EXIT.
+090300*
+090400*****************************************************************
+090500*   7050-SET-DEFAULT-ACTIVITIES                                  *
+090600*   ORIGINAL BUILT-IN ACTIVITY LISTS, USED WHEN THE              *
+090700*   ACTIVITY-MASTER FILE HAS NOT BEEN CREATED YET.                *
+090800*****************************************************************
+090900 7050-SET-DEFAULT-ACTIVITIES.
+091000     MOVE "HAVE A SNACK" TO MORNING-ACTIVITY(1).
+091100     MOVE "BINGE NETFLIX" TO MORNING-ACTIVITY(2).
+091200     MOVE "EXERCISE. HAHA JUST KIDDING" TO MORNING-ACTIVITY(3).
+091300     MOVE "HAVE A SNACK" TO NOON-ACTIVITY(1).
+091400     MOVE "TAKE A NAP" TO NOON-ACTIVITY(2).
+091500     MOVE "LEARN COBOL" TO NOON-ACTIVITY(3).
+091600     MOVE "HAVE A SNACK" TO EVENING-ACTIVITY(1).
+091700     MOVE "THINK OF A $1M IDEA" TO EVENING-ACTIVITY(2).
+091800     MOVE "PLAN THE NEXT VACATION" TO EVENING-ACTIVITY(3).
+091900 7050-EXIT.
+092000     EXIT.
+092100*
+092200*****************************************************************
+092300*   7100-LOAD-ONE-ACTIVITY                                       *
+092400*   READS ONE ACTIVITY-MASTER RECORD FOR CV-ACT-TOD/CV-ACT-SLOT  *
+092500*   AND FILES IT INTO THE MATCHING TABLE ENTRY.                  *
+092600*****************************************************************
+092700 7100-LOAD-ONE-ACTIVITY.
+092800     MOVE CV-ACT-TOD  TO AM-TIME-OF-DAY.
+092900     MOVE CV-ACT-SLOT TO AM-SLOT-NUMBER.
+093000     READ ACTIVITY-MASTER-FILE
+093100         INVALID KEY
+093200             MOVE "ACTIVITY NOT ON FILE" TO AM-ACTIVITY-TEXT
+093300     END-READ.
+093400     EVALUATE CV-ACT-TOD
+093500         WHEN 'M'
+093600             MOVE AM-ACTIVITY-TEXT
+093700                 TO MORNING-ACTIVITY(CV-ACT-SLOT)
+093800         WHEN 'N'
+093900             MOVE AM-ACTIVITY-TEXT
+094000                 TO NOON-ACTIVITY(CV-ACT-SLOT)
+094100         WHEN 'E'
+094200             MOVE AM-ACTIVITY-TEXT
+094300                 TO EVENING-ACTIVITY(CV-ACT-SLOT)
+094400     END-EVALUATE.
+094500 7100-EXIT.
+094600     EXIT.
+094700*
+094800*****************************************************************
+094900*   9900-ERR-PARA                                                *
+095000*   REACHED WHEN AN INTERACTIVE ANSWER IS STILL BAD AFTER        *
+095100*   CV-MAX-RETRY REPROMPTS.  ROSTER/WEEKLY BATCH RECORDS THAT    *
+095200*   FAIL AN EDIT GO TO 6300-WRITE-REJECTED-RECORD INSTEAD.       *
+095300*****************************************************************
+095400 9900-ERR-PARA.
+095500     DISPLAY "Invalid input. Exiting program :(".
+095600     STOP RUN.
+095700 9900-EXIT.
+095800     EXIT.
